@@ -0,0 +1,22 @@
+000010******************************************************************
+000020* PARTMSTR.CPY
+000030* INSTALLATION. TRI-COUNTY FABRICATION - SHOP FLOOR SYSTEMS.
+000040* DATE-WRITTEN. 08/09/2026.
+000050*
+000060* PARTS-MASTER RECORD LAYOUT - ONE ROW PER STANDARD GASKET/DISK
+000070* SIZE THE SHOP CUTS OVER AND OVER.  KEYED BY PART NUMBER SO
+000080* CHALLENGE CAN LOOK UP A STANDARD RADIUS/DIAMETER INSTEAD OF THE
+000090* OPERATOR RE-KEYING IT FROM MEMORY OR A STICKY NOTE EVERY TIME.
+000100*
+000110* MODIFICATION HISTORY
+000120*
+000130*   DATE       INIT   DESCRIPTION
+000140*   ---------- ----   -----------------------------------------
+000150*   08/09/2026 JS     ORIGINAL.
+000160******************************************************************
+000170 01  PARTS-MASTER-RECORD.
+000180     05  PM-PART-NUMBER          PIC X(06).
+000190     05  PM-DESCRIPTION          PIC X(20).
+000200     05  PM-UNIT-CODE            PIC X(02).
+000210     05  PM-STD-RADIUS           PIC 9(04)V9(05).
+000220     05  PM-STD-DIAMETER         PIC 9(05)V9(05).
