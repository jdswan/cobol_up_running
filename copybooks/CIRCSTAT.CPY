@@ -0,0 +1,37 @@
+000010******************************************************************
+000020* CIRCSTAT.CPY
+000030* INSTALLATION. TRI-COUNTY FABRICATION - SHOP FLOOR SYSTEMS.
+000040* DATE-WRITTEN. 08/09/2026.
+000050*
+000060* SHARED RADIUS/CIRCUMFERENCE/AREA RECORD LAYOUT.  COPYED INTO
+000070* CHALLENGE'S WORKING-STORAGE FOR THE CURRENT PART BEING
+000080* CALCULATED, AND AGAIN (REPLACING) INTO THE CIRCLE-MASTER FD SO
+000090* THE HISTORY FILE USES THE IDENTICAL LAYOUT ANY LATER PROGRAM
+000100* CAN COPY AS WELL.
+000110*
+000120* MODIFICATION HISTORY
+000130*
+000140*   DATE       INIT   DESCRIPTION
+000150*   ---------- ----   -----------------------------------------
+000160*   08/09/2026 JS     ORIGINAL - PULLED OUT OF CHALLENGE
+000170*                     WORKING-STORAGE SO THE RADIUS/CIRCUMFERENCE
+000180*                     /AREA LAYOUT CAN BE SHARED WITH THE
+000190*                     CIRCLE-MASTER HISTORY FILE.
+000200*   08/09/2026 JS     WIDENED CS-AREA TO MATCH THE FULL RANGE OF
+000210*                     CS-RADIUS - A PART AT THE TOP OF THE RADIUS
+000220*                     PICTURE'S RANGE WAS COMPUTING AN AREA THAT
+000230*                     NO LONGER FIT AND LOSING ITS HIGH-ORDER
+000240*                     DIGIT.
+000250******************************************************************
+000260 01  CIRCLE-STATS.
+000270     05  CS-PART-NUMBER          PIC X(06).
+000280     05  CS-RUN-DATE             PIC 9(08).
+000290     05  CS-ENTRY-MODE           PIC X(01).
+000300         88  CS-ENTRY-IS-RADIUS          VALUE "R".
+000310         88  CS-ENTRY-IS-DIAMETER        VALUE "D".
+000320     05  CS-UNIT-CODE            PIC X(02).
+000330         88  CS-UNIT-IS-INCHES           VALUE "IN".
+000340         88  CS-UNIT-IS-MILLIMETERS      VALUE "MM".
+000350     05  CS-RADIUS               PIC 9(04)V9(05).
+000360     05  CS-CIRCUMFERENCE        PIC 9(05)V9(05).
+000370     05  CS-AREA                 PIC 9(09)V9(05).
