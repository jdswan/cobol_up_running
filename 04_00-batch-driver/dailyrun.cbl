@@ -0,0 +1,71 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. DAILYRUN as "DAILYRUN".
+000030 AUTHOR. JEFFREY SWAN.
+000040 INSTALLATION. TRI-COUNTY FABRICATION - SHOP FLOOR SYSTEMS.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080* MODIFICATION HISTORY
+000090*
+000100*   DATE       INIT   DESCRIPTION
+000110*   ---------- ----   -----------------------------------------
+000120*   2026-08-09 JS     ORIGINAL - CHAINS THE SHIFT SIGN-ON STEP
+000130*                     (HELLOWORLD) INTO THE RADIUS BATCH STEP
+000140*                     (CHALLENGE) SO THE OPERATOR DOESN'T HAVE
+000150*                     TO LAUNCH EACH PROGRAM BY HAND.  CHALLENGE
+000160*                     CHECKPOINTS ITS OWN PROGRESS, SO RERUNNING
+000170*                     THIS JOB AFTER AN ABEND RESTARTS THE BATCH
+000180*                     STEP WHERE IT LEFT OFF RATHER THAN FROM
+000190*                     RECORD ONE.
+000200******************************************************************
+000210
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SOURCE-COMPUTER.
+000250 OBJECT-COMPUTER.
+000260
+000270 INPUT-OUTPUT SECTION.
+000280
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310
+000320 WORKING-STORAGE SECTION.
+000330
+000340 PROCEDURE DIVISION.
+000350
+000360******************************************************************
+000370* 0000-MAINLINE
+000380* RUNS THE SIGN-ON STEP FOLLOWED BY THE RADIUS CALCULATION STEP.
+000390******************************************************************
+000400 0000-MAINLINE.
+000410
+000420     PERFORM 1000-RUN-SIGNON THRU 1000-EXIT.
+000430     PERFORM 2000-RUN-CALCULATIONS THRU 2000-EXIT.
+000440
+000450     GOBACK.
+000460
+000470******************************************************************
+000480* 1000-RUN-SIGNON
+000490* RUNS THE SHIFT SIGN-ON STEP.
+000500******************************************************************
+000510 1000-RUN-SIGNON.
+000520
+000530     CALL "HELLOWORLD".
+000540
+000550 1000-EXIT.
+000560     EXIT.
+000570
+000580******************************************************************
+000590* 2000-RUN-CALCULATIONS
+000600* RUNS THE RADIUS BATCH STEP.  CHALLENGE READS ITS OWN CHECKPOINT
+000610* FILE ON ENTRY, SO A RESTARTED JOB PICKS UP AFTER THE LAST
+000620* CHECKPOINTED RECORD INSTEAD OF FROM THE BEGINNING OF THE BATCH.
+000630******************************************************************
+000640 2000-RUN-CALCULATIONS.
+000650
+000660     CALL "CHALLENGE".
+000670
+000680 2000-EXIT.
+000690     EXIT.
+000700
+000710 END PROGRAM DAILYRUN.
