@@ -1,29 +1,90 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLOWORLD as "HELLOWORLD".
-       AUTHOR. JEFFREY SWAN.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.
-       OBJECT-COMPUTER.
-
-       INPUT-OUTPUT SECTION.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       WORKING-STORAGE SECTION.
-       01 WS-NAME PIC X(10).
-
-       PROCEDURE DIVISION.
-       0001-HELLO-WORLD.
-
-           DISPLAY "Give me a name."
-           ACCEPT WS-NAME.
-           DISPLAY "Hello, ", WS-NAME.
-           DISPLAY "I see great things in your future.".
-
-           STOP RUN.
-
-           END PROGRAM HELLOWORLD.
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HELLOWORLD as "HELLOWORLD".
+000030 AUTHOR. JEFFREY SWAN.
+000040 INSTALLATION. TRI-COUNTY FABRICATION - SHOP FLOOR SYSTEMS.
+000050 DATE-WRITTEN. 01/10/2024.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080* MODIFICATION HISTORY
+000090*
+000100*   DATE       INIT   DESCRIPTION
+000110*   ---------- ----   -----------------------------------------
+000120*   01/10/2024 JS     ORIGINAL - ACCEPTS A NAME AND DISPLAYS A
+000130*                     GREETING, NOTHING IS KEPT.
+000140*   2026-08-09 JS     TURNED INTO THE SHIFT SIGN-ON STEP - THE
+000150*                     OPERATOR NAME, DATE AND TIME ARE NOW
+000160*                     WRITTEN TO SIGNON-LOG SO WE CAN TRACE WHO
+000170*                     WAS RUNNING THE SYSTEM ON A GIVEN SHIFT.
+000180******************************************************************
+000190
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER.
+000230 OBJECT-COMPUTER.
+000240
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT SIGNON-LOG ASSIGN TO "SIGNLOG"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WS-SIGNLOG-STATUS.
+000300
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  SIGNON-LOG
+000340     LABEL RECORDS ARE STANDARD
+000350     RECORD CONTAINS 40 CHARACTERS.
+000360 01  SIGNON-LOG-RECORD.
+000370     05  SL-OPERATOR-NAME        PIC X(10).
+000380     05  FILLER                  PIC X(02) VALUE SPACES.
+000390     05  SL-SIGNON-DATE          PIC 9(08).
+000400     05  FILLER                  PIC X(02) VALUE SPACES.
+000410     05  SL-SIGNON-TIME          PIC 9(08).
+000420     05  FILLER                  PIC X(10) VALUE SPACES.
+000430
+000440 WORKING-STORAGE SECTION.
+000450 01  WS-NAME                     PIC X(10).
+000460 77  WS-SIGNLOG-STATUS           PIC X(02) VALUE SPACES.
+000470
+000480 PROCEDURE DIVISION.
+000490
+000500******************************************************************
+000510* 0000-MAINLINE
+000520* PROMPTS FOR THE OPERATOR'S NAME, GREETS THEM, AND LOGS THE
+000530* SIGN-ON TO SIGNON-LOG FOR THE SHIFT.
+000540******************************************************************
+000550 0000-MAINLINE.
+000560
+000570     PERFORM 1000-SIGNON THRU 1000-EXIT.
+000580
+000590     DISPLAY "Hello, " WS-NAME.
+000600     DISPLAY "I see great things in your future.".
+000610
+000620     GOBACK.
+000630
+000640******************************************************************
+000650* 1000-SIGNON
+000660* ACCEPTS THE OPERATOR NAME AND APPENDS AN ENTRY TO SIGNON-LOG
+000670* WITH TODAY'S DATE AND THE CURRENT TIME.
+000680******************************************************************
+000690 1000-SIGNON.
+000700
+000710     DISPLAY "Give me a name.".
+000720     ACCEPT WS-NAME.
+000730
+000740     OPEN EXTEND SIGNON-LOG.
+000750     IF WS-SIGNLOG-STATUS = "35"
+000760         OPEN OUTPUT SIGNON-LOG
+000770     END-IF.
+000780
+000790     MOVE SPACES TO SIGNON-LOG-RECORD.
+000800     MOVE WS-NAME TO SL-OPERATOR-NAME.
+000810     ACCEPT SL-SIGNON-DATE FROM DATE YYYYMMDD.
+000820     ACCEPT SL-SIGNON-TIME FROM TIME.
+000830     WRITE SIGNON-LOG-RECORD.
+000840
+000850     CLOSE SIGNON-LOG.
+000860
+000870 1000-EXIT.
+000880     EXIT.
+000890
+000900 END PROGRAM HELLOWORLD.
