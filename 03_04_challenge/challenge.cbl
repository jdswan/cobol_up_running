@@ -1,34 +1,736 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CHALLENGE as "CHALLENGE".
-       AUTHOR. JEFFREY SWAN.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.
-       OBJECT-COMPUTER.
-
-       INPUT-OUTPUT SECTION.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       WORKING-STORAGE SECTION.
-        01 CIRCLE-STATS.
-             05 WS-RADIUS PIC 9999V99999.
-        01 WS-CONSTANTS.
-             05 WS-PI PIC 9V99999 VALUE 3.14159.
-        01 WS-RESULTS.
-             05 WS-CIRCUM PIC 9999V9999.
-             05 WS-AREA PIC 9999V99999.
-
-       PROCEDURE DIVISION.
-       0100-CALCULATE-PI.
-
-           DISPLAY "Enter the radius of the circle:".
-           ACCEPT WS-RADIUS.
-           COMPUTE WS-CIRCUM = 2 * WS-PI * WS-RAIUS.
-           COMPUTE WS-AREA = WS-PI * WS-RADIUS * WS-RADIUS.
-           DISPLAY "The circumpherence of the circle is ", WS-CIRCUM.
-           DISPLAY "The area of the circle is ", WS-AREA.
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CHALLENGE as "CHALLENGE".
+000030 AUTHOR. JEFFREY SWAN.
+000040 INSTALLATION. TRI-COUNTY FABRICATION - SHOP FLOOR SYSTEMS.
+000050 DATE-WRITTEN. 01/14/2024.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080* MODIFICATION HISTORY
+000090*
+000100*   DATE       INIT   DESCRIPTION
+000110*   ---------- ----   -----------------------------------------
+000120*   01/14/2024 JS     ORIGINAL - SINGLE RADIUS ACCEPT/COMPUTE.
+000130*   2026-08-09 JS     CONVERTED TO BATCH PROCESSING - READS
+000140*                     CIRCLE-INPUT AND LOOPS THRU ALL PARTS
+000150*                     INSTEAD OF ONE ACCEPT/STOP RUN.
+000160*   2026-08-09 JS     ADDED CIRCLE-RPT PRINTED REPORT WITH
+000170*                     HEADINGS, RUN DATE AND PAGE BREAKS.
+000180*   2026-08-09 JS     ADDED RADIUS EDIT - ZERO/NEGATIVE/BLANK
+000190*                     VALUES NOW REJECTED TO CIRCLE-REJECTS
+000200*                     INSTEAD OF BEING CALCULATED.
+000210*   2026-08-09 JS     ADDED DIAMETER-ENTRY MODE - RADIUS IS NOW
+000220*                     DERIVED FROM WS-DIAMETER WHEN THE RUN IS
+000230*                     KEYED FOR DIAMETER CUT SHEETS.
+000240*   2026-08-09 JS     ADDED IN/MM UNIT CODE CARRIED TO THE REPORT
+000250*                     AND A HIGHER-PRECISION PI FOR PARTS OVER
+000260*                     THE SIZE THRESHOLD.
+000270*   2026-08-09 JS     MOVED THE RADIUS/CIRCUMFERENCE/AREA FIELDS
+000280*                     OUT TO THE CIRCSTAT COPYBOOK AND ADDED THE
+000290*                     CIRCLE-MASTER HISTORY FILE.
+000300*   2026-08-09 JS     ADDED CHECKPOINT/RESTART SUPPORT SO A
+000310*                     RERUN PICKS UP AFTER THE LAST CHECKPOINTED
+000320*                     RECORD INSTEAD OF RECALCULATING THE BATCH.
+000330*   2026-08-09 JS     ADDED END-OF-RUN CONTROL TOTALS.
+000340*   2026-08-09 JS     ADDED PARTS-MASTER LOOKUP BY PART NUMBER -
+000350*                     FALLS BACK TO THE MANUALLY KEYED VALUE ON
+000360*                     THE INPUT RECORD WHEN THE PART ISN'T FOUND.
+000370*   2026-08-09 JS     FIXED RESTART ABEND ON A SHORT BATCH, UNIT
+000380*                     CODE BLEEDING FROM A LOOKED-UP PART ONTO
+000390*                     LATER MANUALLY-KEYED RECORDS, THE RECORD
+000400*                     COUNT BEING THROWN OFF BY RESTART SKIPS, THE
+000410*                     RADIUS EDIT IGNORING A SUCCESSFUL PART
+000420*                     LOOKUP, AND THE PI-PRECISION SIZE THRESHOLD
+000430*                     NOT ACCOUNTING FOR THE UNIT CODE.
+000440*   2026-08-09 JS     WIDENED CS-AREA/WS-CTL-AREA FOR LARGE PARTS,
+000450*                     CHANGED CIRCLE-RPT AND CIRCLE-REJECTS TO
+000460*                     OPEN EXTEND SO A RESTART DOESN'T LOSE THE
+000470*                     REPORT/REJECTS FROM BEFORE THE ABEND, WIDENED
+000480*                     CIRCLE-REJECT-LINE TO FIT THE FULL REJECT
+000490*                     MESSAGE, FIXED A MISSING SEPARATOR ON THE
+000500*                     REPORT HEADING, AND MADE PARTS-MASTER OPEN
+000510*                     INPUT WITH A CHECKED STATUS SO A SHOP THAT
+000520*                     HASN'T LOADED IT YET FALLS BACK TO MANUAL
+000530*                     ENTRY INSTEAD OF AN UNCHECKED OPEN FAILURE.
+000540*   2026-08-09 JS     CIRCLE-CKPT NOW CARRIES THE REJECT COUNT AND
+000550*                     RUNNING CIRCUMFERENCE/AREA TOTALS ALONGSIDE
+000560*                     THE RECORD COUNT, AND THE RESTART-SKIP LOGIC
+000570*                     SEEDS ALL FOUR WORKING COUNTERS FROM IT UP
+000580*                     FRONT INSTEAD OF STARTING THEM AT ZERO - A
+000590*                     RESTARTED RUN'S NEXT CHECKPOINT AND ITS
+000600*                     END-OF-RUN CONTROL TOTALS NOW REFLECT THE
+000610*                     WHOLE DAY'S BATCH, NOT JUST THE POST-RESTART
+000620*                     TAIL.
+000630******************************************************************
+000640
+000650 ENVIRONMENT DIVISION.
+000660 CONFIGURATION SECTION.
+000670 SOURCE-COMPUTER.
+000680 OBJECT-COMPUTER.
+000690 SPECIAL-NAMES.
+000700     CONSOLE IS CRT.
+000710
+000720 INPUT-OUTPUT SECTION.
+000730 FILE-CONTROL.
+000740     SELECT CIRCLE-INPUT ASSIGN TO "CIRCIN"
+000750         ORGANIZATION IS LINE SEQUENTIAL.
+000760
+000770     SELECT CIRCLE-RPT ASSIGN TO "CIRCRPT"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS WS-CIRCRPT-STATUS.
+000800
+000810     SELECT CIRCLE-REJECTS ASSIGN TO "CIRCREJ"
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS WS-CIRCREJ-STATUS.
+000840
+000850     SELECT CIRCLE-MASTER ASSIGN TO "CIRCMSTR"
+000860         ORGANIZATION IS LINE SEQUENTIAL
+000870         FILE STATUS IS WS-CIRCMSTR-STATUS.
+000880
+000890     SELECT PARTS-MASTER ASSIGN TO "PARTMSTR"
+000900         ORGANIZATION IS INDEXED
+000910         ACCESS MODE IS RANDOM
+000920         RECORD KEY IS PM-PART-NUMBER
+000930         FILE STATUS IS WS-PARTMSTR-STATUS.
+000940
+000950     SELECT CIRCLE-CKPT ASSIGN TO "CIRCCKPT"
+000960         ORGANIZATION IS LINE SEQUENTIAL
+000970         FILE STATUS IS WS-CKPT-STATUS.
+000980
+000990 DATA DIVISION.
+001000 FILE SECTION.
+001010 FD  CIRCLE-INPUT
+001020     LABEL RECORDS ARE STANDARD
+001030     RECORD CONTAINS 20 CHARACTERS.
+001040 01  CIRCLE-INPUT-RECORD.
+001050     05  CI-PART-NUMBER          PIC X(06).
+001060     05  CI-ENTRY-VALUE          PIC 9(04)V9(05).
+001070     05  FILLER                  PIC X(05).
+001080
+001090 FD  CIRCLE-RPT
+001100     LABEL RECORDS ARE STANDARD
+001110     RECORD CONTAINS 132 CHARACTERS.
+001120 01  CIRCLE-RPT-LINE             PIC X(132).
+001130
+001140 FD  CIRCLE-REJECTS
+001150     LABEL RECORDS ARE STANDARD
+001160     RECORD CONTAINS 82 CHARACTERS.
+001170 01  CIRCLE-REJECT-LINE          PIC X(82).
+001180
+001190 FD  CIRCLE-MASTER
+001200     LABEL RECORDS ARE STANDARD
+001210     RECORD CONTAINS 50 CHARACTERS.
+001220     COPY CIRCSTAT REPLACING ==CIRCLE-STATS== BY
+001230         ==CIRCLE-MASTER-RECORD==
+001240         LEADING ==CS-== BY ==CM-==.
+001250
+001260 FD  PARTS-MASTER
+001270     LABEL RECORDS ARE STANDARD
+001280     RECORD CONTAINS 47 CHARACTERS.
+001290     COPY PARTMSTR.
+001300
+001310 FD  CIRCLE-CKPT
+001320     LABEL RECORDS ARE STANDARD
+001330     RECORD CONTAINS 39 CHARACTERS.
+001340 01  CIRCLE-CKPT-RECORD.
+001350     05  CK-RECORDS-DONE         PIC 9(06).
+001360     05  CK-REJECTS-DONE         PIC 9(06).
+001370     05  CK-CIRCUM-DONE          PIC 9(08)V9(05).
+001380     05  CK-AREA-DONE            PIC 9(09)V9(05).
+001390
+001400 WORKING-STORAGE SECTION.
+001410 COPY CIRCSTAT.
+001420
+001430 01  WS-CONSTANTS.
+001440     05  WS-PI-STANDARD          PIC 9V9(05) VALUE 3.14159.
+001450     05  WS-PI-PRECISE           PIC 9V9(09) VALUE 3.141592654.
+001460     05  WS-PI-THRESHOLD-IN      PIC 9(04)V9(05) VALUE 36.00000.
+001470     05  WS-PI-THRESHOLD-MM      PIC 9(04)V9(05) VALUE 914.40000.
+001480     05  WS-CHECKPOINT-INTERVAL  PIC 9(02) VALUE 10.
+001490     05  WS-MAX-REPORT-LINES     PIC 9(02) VALUE 50.
+001500     05  WS-COMPANY-NAME         PIC X(30)
+001510         VALUE "TRI-COUNTY FABRICATION, INC.".
+001520
+001530 01  WS-WORK-FIELDS.
+001540     05  WS-DIAMETER             PIC 9(05)V9(05).
+001550     05  WS-PI-IN-USE            PIC 9V9(09).
+001560
+001570 01  WS-RUN-PARMS.
+001580     05  WS-ENTRY-MODE           PIC X(01) VALUE "R".
+001590         88  ENTRY-MODE-IS-RADIUS        VALUE "R".
+001600         88  ENTRY-MODE-IS-DIAMETER      VALUE "D".
+001610     05  WS-UNIT-CODE            PIC X(02) VALUE "IN".
+001620         88  UNIT-CODE-IS-INCHES         VALUE "IN".
+001630         88  UNIT-CODE-IS-MILLIMETERS    VALUE "MM".
+001640     05  WS-RUN-UNIT-CODE        PIC X(02) VALUE "IN".
+001650
+001660 77  WS-TODAY                    PIC 9(08).
+001670 77  WS-RECORD-COUNT             PIC 9(06) COMP VALUE ZERO.
+001680 77  WS-SKIP-READ-COUNT          PIC 9(06) COMP VALUE ZERO.
+001690 77  WS-REJECT-COUNT             PIC 9(06) COMP VALUE ZERO.
+001700 77  WS-RESTART-COUNT            PIC 9(06) COMP VALUE ZERO.
+001710 77  WS-RESTART-REJECTS          PIC 9(06) COMP VALUE ZERO.
+001720 77  WS-RESTART-CIRCUM           PIC 9(08)V9(05) COMP VALUE ZERO.
+001730 77  WS-RESTART-AREA             PIC 9(09)V9(05) COMP VALUE ZERO.
+001740 77  WS-SKIP-COUNT               PIC 9(06) COMP VALUE ZERO.
+001750 77  WS-LINE-COUNT               PIC 9(02) COMP VALUE ZERO.
+001760 77  WS-PAGE-COUNT               PIC 9(04) COMP VALUE ZERO.
+001770 77  WS-SINCE-CHECKPOINT         PIC 9(02) COMP VALUE ZERO.
+001780 77  WS-TOTAL-CIRCUM             PIC 9(08)V9(05) COMP VALUE ZERO.
+001790 77  WS-TOTAL-AREA               PIC 9(09)V9(05) COMP VALUE ZERO.
+001800
+001810 77  WS-PARTMSTR-STATUS          PIC X(02) VALUE SPACES.
+001820 77  WS-CKPT-STATUS              PIC X(02) VALUE SPACES.
+001830 77  WS-CIRCMSTR-STATUS          PIC X(02) VALUE SPACES.
+001840 77  WS-CIRCRPT-STATUS           PIC X(02) VALUE SPACES.
+001850 77  WS-CIRCREJ-STATUS           PIC X(02) VALUE SPACES.
+001860
+001870 77  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+001880     88  END-OF-INPUT                    VALUE "Y".
+001890 77  WS-RADIUS-VALID-SWITCH      PIC X(01) VALUE "Y".
+001900     88  RADIUS-IS-VALID                 VALUE "Y".
+001910     88  RADIUS-IS-INVALID                VALUE "N".
+001920 77  WS-PART-FOUND-SWITCH        PIC X(01) VALUE "N".
+001930     88  PART-WAS-FOUND                  VALUE "Y".
+001940     88  PART-WAS-NOT-FOUND              VALUE "N".
+001950 77  WS-SKIP-SWITCH              PIC X(01) VALUE "N".
+001960     88  SKIPPING-FOR-RESTART             VALUE "Y".
+001970 77  WS-PARTMSTR-OPEN-SWITCH     PIC X(01) VALUE "Y".
+001980     88  PARTMSTR-IS-OPEN                VALUE "Y".
+001990
+002000 01  WS-REJECT-REASON            PIC X(25).
+002010
+002020 01  WS-HDG1.
+002030     05  FILLER                  PIC X(40) VALUE SPACES.
+002040     05  WS-HDG1-COMPANY         PIC X(30).
+002050
+002060 01  WS-HDG2.
+002070     05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+002080     05  WS-HDG2-DATE            PIC 9(08).
+002090     05  FILLER                  PIC X(18) VALUE SPACES.
+002100     05  FILLER                  PIC X(26)
+002110         VALUE "CIRCLE CALCULATION REPORT ".
+002120     05  FILLER                  PIC X(05) VALUE "PAGE ".
+002130     05  WS-HDG2-PAGE            PIC ZZZ9.
+002140
+002150 01  WS-HDG3.
+002160     05  FILLER                  PIC X(08) VALUE "PART NO.".
+002170     05  FILLER                  PIC X(05) VALUE SPACES.
+002180     05  FILLER                  PIC X(04) VALUE "MODE".
+002190     05  FILLER                  PIC X(05) VALUE SPACES.
+002200     05  FILLER                  PIC X(04) VALUE "UNIT".
+002210     05  FILLER                  PIC X(06) VALUE SPACES.
+002220     05  FILLER                  PIC X(06) VALUE "RADIUS".
+002230     05  FILLER                  PIC X(07) VALUE SPACES.
+002240     05  FILLER                  PIC X(13) VALUE "CIRCUMFERENCE".
+002250     05  FILLER                  PIC X(05) VALUE SPACES.
+002260     05  FILLER                  PIC X(04) VALUE "AREA".
+002270
+002280 01  WS-DETAIL-LINE.
+002290     05  WS-DTL-PART-NUMBER      PIC X(08).
+002300     05  FILLER                  PIC X(05) VALUE SPACES.
+002310     05  WS-DTL-MODE             PIC X(04).
+002320     05  FILLER                  PIC X(05) VALUE SPACES.
+002330     05  WS-DTL-UNIT             PIC X(04).
+002340     05  FILLER                  PIC X(04) VALUE SPACES.
+002350     05  WS-DTL-RADIUS           PIC ZZZ9.99999.
+002360     05  FILLER                  PIC X(03) VALUE SPACES.
+002370     05  WS-DTL-CIRCUM           PIC ZZZZ9.99999.
+002380     05  FILLER                  PIC X(03) VALUE SPACES.
+002390     05  WS-DTL-AREA             PIC ZZZZZZZZ9.99999.
+002400
+002410 01  WS-REJECT-LINE.
+002420     05  FILLER                  PIC X(14) VALUE "**REJECTED** ".
+002430     05  FILLER                  PIC X(06) VALUE "PART: ".
+002440     05  WS-REJ-PART-NUMBER      PIC X(06).
+002450     05  FILLER                  PIC X(12) VALUE " BAD VALUE: ".
+002460     05  WS-REJ-VALUE            PIC ZZZ9.99999.
+002470     05  FILLER                  PIC X(09) VALUE " REASON: ".
+002480     05  WS-REJ-REASON           PIC X(25).
+002490
+002500 01  WS-CONTROL-TOTALS-LINES.
+002510     05  WS-CTL-HDG              PIC X(38)
+002520         VALUE "****  END OF RUN CONTROL TOTALS  ****".
+002530     05  WS-CTL-COUNT-LINE.
+002540         10  FILLER              PIC X(25)
+002550             VALUE "RECORDS PROCESSED. . . .".
+002560         10  WS-CTL-COUNT        PIC ZZZ,ZZ9.
+002570     05  WS-CTL-REJECT-LINE.
+002580         10  FILLER              PIC X(25)
+002590             VALUE "RECORDS REJECTED. . . . ".
+002600         10  WS-CTL-REJECTS      PIC ZZZ,ZZ9.
+002610     05  WS-CTL-CIRCUM-LINE.
+002620         10  FILLER              PIC X(25)
+002630             VALUE "TOTAL CIRCUMFERENCE. . .".
+002640         10  WS-CTL-CIRCUM       PIC ZZ,ZZZ,ZZ9.99999.
+002650     05  WS-CTL-AREA-LINE.
+002660         10  FILLER              PIC X(25)
+002670             VALUE "TOTAL AREA . . . . . . .".
+002680         10  WS-CTL-AREA         PIC ZZZ,ZZZ,ZZ9.99999.
+002690
+002700 PROCEDURE DIVISION.
+002710
+002720******************************************************************
+002730* 0000-MAINLINE
+002740* TOP-LEVEL CONTROL FOR THE DAILY RADIUS BATCH RUN.
+002750******************************************************************
+002760 0000-MAINLINE.
+002770
+002780     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002790
+002800     PERFORM 2000-PROCESS-BATCH THRU 2000-EXIT
+002810         UNTIL END-OF-INPUT.
+002820
+002830     PERFORM 8000-PRINT-CONTROL-TOTALS THRU 8000-EXIT.
+002840     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002850
+002860     GOBACK.
+002870
+002880******************************************************************
+002890* 1000-INITIALIZE
+002900* OPENS ALL FILES, ACCEPTS THE RUN PARAMETERS, POSITIONS THE
+002910* INPUT FILE PAST ANY RECORDS A PRIOR RUN ALREADY CHECKPOINTED,
+002920* AND PRINTS THE FIRST REPORT HEADING.
+002930******************************************************************
+002940 1000-INITIALIZE.
+002950
+002960     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+002970
+002980     DISPLAY "ENTRY MODE - R=RADIUS, D=DIAMETER:".
+002990     ACCEPT WS-ENTRY-MODE.
+003000     DISPLAY "UNIT CODE - IN=INCHES, MM=MILLIMETERS:".
+003010     ACCEPT WS-UNIT-CODE.
+003020     MOVE WS-UNIT-CODE TO WS-RUN-UNIT-CODE.
+003030
+003040     OPEN INPUT CIRCLE-INPUT.
+003050
+003060     OPEN EXTEND CIRCLE-RPT.
+003070     IF WS-CIRCRPT-STATUS = "35"
+003080         OPEN OUTPUT CIRCLE-RPT
+003090     END-IF.
+003100
+003110     OPEN EXTEND CIRCLE-REJECTS.
+003120     IF WS-CIRCREJ-STATUS = "35"
+003130         OPEN OUTPUT CIRCLE-REJECTS
+003140     END-IF.
+003150
+003160     OPEN EXTEND CIRCLE-MASTER.
+003170     IF WS-CIRCMSTR-STATUS = "35"
+003180         OPEN OUTPUT CIRCLE-MASTER
+003190     END-IF.
+003200
+003210     OPEN INPUT PARTS-MASTER.
+003220     IF WS-PARTMSTR-STATUS NOT = "00"
+003230         MOVE "N" TO WS-PARTMSTR-OPEN-SWITCH
+003240     END-IF.
+003250
+003260     PERFORM 1100-GET-RESTART-POINT THRU 1100-EXIT.
+003270
+003280     IF WS-RESTART-COUNT > ZERO
+003290         MOVE WS-RESTART-COUNT TO WS-SKIP-COUNT
+003300         MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT
+003310         MOVE WS-RESTART-REJECTS TO WS-REJECT-COUNT
+003320         MOVE WS-RESTART-CIRCUM TO WS-TOTAL-CIRCUM
+003330         MOVE WS-RESTART-AREA TO WS-TOTAL-AREA
+003340         SET SKIPPING-FOR-RESTART TO TRUE
+003350         PERFORM 1200-SKIP-RESTART-RECORDS THRU 1200-EXIT
+003360             UNTIL NOT SKIPPING-FOR-RESTART
+003370     END-IF.
+003380
+003390     PERFORM 1300-PRINT-HEADINGS THRU 1300-EXIT.
+003400     IF NOT END-OF-INPUT
+003410         PERFORM 2900-READ-INPUT THRU 2900-EXIT
+003420     END-IF.
+003430
+003440 1000-EXIT.
+003450     EXIT.
+003460
+003470******************************************************************
+003480* 1100-GET-RESTART-POINT
+003490* READS THE CHECKPOINT FILE LEFT BY A PRIOR RUN, IF ANY, SO A
+003500* RESTART DOESN'T RECALCULATE PARTS ALREADY REPORTED ON.
+003510******************************************************************
+003520 1100-GET-RESTART-POINT.
+003530
+003540     MOVE ZERO TO WS-RESTART-COUNT.
+003550     MOVE ZERO TO WS-RESTART-REJECTS.
+003560     MOVE ZERO TO WS-RESTART-CIRCUM.
+003570     MOVE ZERO TO WS-RESTART-AREA.
+003580
+003590     OPEN INPUT CIRCLE-CKPT.
+003600     IF WS-CKPT-STATUS = "00"
+003610         READ CIRCLE-CKPT
+003620             AT END
+003630                 MOVE ZERO TO WS-RESTART-COUNT
+003640             NOT AT END
+003650                 MOVE CK-RECORDS-DONE TO WS-RESTART-COUNT
+003660                 MOVE CK-REJECTS-DONE TO WS-RESTART-REJECTS
+003670                 MOVE CK-CIRCUM-DONE TO WS-RESTART-CIRCUM
+003680                 MOVE CK-AREA-DONE TO WS-RESTART-AREA
+003690         END-READ
+003700         CLOSE CIRCLE-CKPT
+003710     END-IF.
+003720
+003730 1100-EXIT.
+003740     EXIT.
+003750
+003760******************************************************************
+003770* 1200-SKIP-RESTART-RECORDS
+003780* DISCARDS ONE INPUT RECORD WITHOUT CALCULATING IT, FOR EACH
+003790* RECORD A PRIOR RUN ALREADY CHECKPOINTED PAST.
+003800******************************************************************
+003810 1200-SKIP-RESTART-RECORDS.
+003820
+003830     READ CIRCLE-INPUT
+003840         AT END
+003850             SET END-OF-INPUT TO TRUE
+003860             MOVE "N" TO WS-SKIP-SWITCH
+003870         NOT AT END
+003880             ADD 1 TO WS-SKIP-READ-COUNT
+003890             IF WS-SKIP-READ-COUNT >= WS-SKIP-COUNT
+003900                 MOVE "N" TO WS-SKIP-SWITCH
+003910             END-IF
+003920     END-READ.
+003930
+003940 1200-EXIT.
+003950     EXIT.
+003960
+003970******************************************************************
+003980* 1300-PRINT-HEADINGS
+003990* WRITES THE COMPANY/RUN-DATE/COLUMN HEADING LINES AND BUMPS THE
+004000* PAGE COUNTER.  PERFORMED ON THE FIRST PAGE AND AGAIN AFTER
+004010* EVERY WS-MAX-REPORT-LINES DETAIL LINES.
+004020******************************************************************
+004030 1300-PRINT-HEADINGS.
+004040
+004050     ADD 1 TO WS-PAGE-COUNT.
+004060     MOVE ZERO TO WS-LINE-COUNT.
+004070
+004080     MOVE WS-COMPANY-NAME TO WS-HDG1-COMPANY.
+004090     MOVE WS-TODAY TO WS-HDG2-DATE.
+004100     MOVE WS-PAGE-COUNT TO WS-HDG2-PAGE.
+004110
+004120     IF WS-PAGE-COUNT > 1
+004130         MOVE SPACES TO CIRCLE-RPT-LINE
+004140         WRITE CIRCLE-RPT-LINE
+004150             BEFORE ADVANCING PAGE
+004160     END-IF.
+004170
+004180     MOVE WS-HDG1 TO CIRCLE-RPT-LINE.
+004190     WRITE CIRCLE-RPT-LINE.
+004200     MOVE WS-HDG2 TO CIRCLE-RPT-LINE.
+004210     WRITE CIRCLE-RPT-LINE.
+004220     MOVE SPACES TO CIRCLE-RPT-LINE.
+004230     WRITE CIRCLE-RPT-LINE.
+004240     MOVE WS-HDG3 TO CIRCLE-RPT-LINE.
+004250     WRITE CIRCLE-RPT-LINE.
+004260
+004270 1300-EXIT.
+004280     EXIT.
+004290
+004300******************************************************************
+004310* 2000-PROCESS-BATCH
+004320* RESOLVES, EDITS, CALCULATES AND REPORTS ONE PART, THEN READS
+004330* THE NEXT INPUT RECORD.
+004340******************************************************************
+004350 2000-PROCESS-BATCH.
+004360
+004370     PERFORM 2100-RESOLVE-RADIUS THRU 2100-EXIT.
+004380     PERFORM 2200-EDIT-RADIUS THRU 2200-EXIT.
+004390
+004400     IF RADIUS-IS-VALID
+004410         PERFORM 3000-CALCULATE-CIRCLE THRU 3000-EXIT
+004420         PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT
+004430         PERFORM 5000-WRITE-MASTER THRU 5000-EXIT
+004440         PERFORM 6000-ACCUMULATE-TOTALS THRU 6000-EXIT
+004450     ELSE
+004460         PERFORM 7000-WRITE-REJECT THRU 7000-EXIT
+004470     END-IF.
+004480
+004490     PERFORM 7500-CHECKPOINT THRU 7500-EXIT.
+004500     PERFORM 2900-READ-INPUT THRU 2900-EXIT.
+004510
+004520 2000-EXIT.
+004530     EXIT.
+004540
+004550******************************************************************
+004560* 2100-RESOLVE-RADIUS
+004570* IF THE INPUT RECORD NAMES A PART NUMBER, LOOKS IT UP IN THE
+004580* PARTS-MASTER FOR A STANDARD RADIUS/DIAMETER.  FALLS BACK TO
+004590* THE MANUALLY KEYED CI-ENTRY-VALUE WHEN THE PART IS NOT FOUND,
+004600* NO PART NUMBER WAS GIVEN (A ONE-OFF OR CUSTOM PART), OR
+004610* PARTS-MASTER DIDN'T OPEN (NOT YET LOADED FOR THE SHOP).
+004620******************************************************************
+004630 2100-RESOLVE-RADIUS.
+004640
+004650     MOVE CI-ENTRY-VALUE TO CS-RADIUS.
+004660     SET PART-WAS-NOT-FOUND TO TRUE.
+004670
+004680     IF CI-PART-NUMBER NOT = SPACES AND PARTMSTR-IS-OPEN
+004690         MOVE CI-PART-NUMBER TO PM-PART-NUMBER
+004700         READ PARTS-MASTER
+004710             INVALID KEY
+004720                 SET PART-WAS-NOT-FOUND TO TRUE
+004730             NOT INVALID KEY
+004740                 SET PART-WAS-FOUND TO TRUE
+004750         END-READ
+004760     END-IF.
+004770
+004780     IF PART-WAS-FOUND
+004790         MOVE PM-UNIT-CODE TO CS-UNIT-CODE
+004800         IF ENTRY-MODE-IS-DIAMETER
+004810             MOVE PM-STD-DIAMETER TO WS-DIAMETER
+004820             COMPUTE CS-RADIUS = WS-DIAMETER / 2
+004830         ELSE
+004840             MOVE PM-STD-RADIUS TO CS-RADIUS
+004850         END-IF
+004860     ELSE
+004870         MOVE WS-RUN-UNIT-CODE TO CS-UNIT-CODE
+004880         IF ENTRY-MODE-IS-DIAMETER
+004890             MOVE CI-ENTRY-VALUE TO WS-DIAMETER
+004900             COMPUTE CS-RADIUS = WS-DIAMETER / 2
+004910         ELSE
+004920             MOVE CI-ENTRY-VALUE TO CS-RADIUS
+004930         END-IF
+004940     END-IF.
+004950
+004960     MOVE CI-PART-NUMBER TO CS-PART-NUMBER.
+004970     MOVE WS-TODAY TO CS-RUN-DATE.
+004980     MOVE WS-ENTRY-MODE TO CS-ENTRY-MODE.
+004990
+005000 2100-EXIT.
+005010     EXIT.
+005020
+005030******************************************************************
+005040* 2200-EDIT-RADIUS
+005050* REJECTS A RESOLVED RADIUS THAT IS ZERO, NEGATIVE (SIGN CANNOT
+005060* BE REPRESENTED IN THIS UNSIGNED PICTURE SO A BLANK/NUMERIC
+005070* CHECK COVERS IT) OR BLANK, BEFORE ANY COMPUTE IS ATTEMPTED.  THE
+005080* BLANK/NON-NUMERIC CHECK ONLY APPLIES WHEN NO PART LOOKUP
+005090* SUPPLIED THE RADIUS - CI-ENTRY-VALUE IS EXPECTED TO BE BLANK
+005100* WHENEVER A PART NUMBER WAS FOUND.
+005110******************************************************************
+005120 2200-EDIT-RADIUS.
+005130
+005140     SET RADIUS-IS-VALID TO TRUE.
+005150     MOVE SPACES TO WS-REJECT-REASON.
+005160
+005170     IF PART-WAS-FOUND
+005180         IF CS-RADIUS = ZERO
+005190             SET RADIUS-IS-INVALID TO TRUE
+005200             MOVE "RADIUS IS ZERO" TO WS-REJECT-REASON
+005210         END-IF
+005220     ELSE
+005230         IF CI-ENTRY-VALUE = SPACES OR CI-ENTRY-VALUE NOT NUMERIC
+005240             SET RADIUS-IS-INVALID TO TRUE
+005250             MOVE "BLANK/NON-NUMERIC ENTRY" TO WS-REJECT-REASON
+005260         ELSE
+005270             IF CS-RADIUS = ZERO
+005280                 SET RADIUS-IS-INVALID TO TRUE
+005290                 MOVE "RADIUS IS ZERO" TO WS-REJECT-REASON
+005300             END-IF
+005310         END-IF
+005320     END-IF.
+005330
+005340 2200-EXIT.
+005350     EXIT.
+005360
+005370******************************************************************
+005380* 3000-CALCULATE-CIRCLE
+005390* COMPUTES CIRCUMFERENCE AND AREA.  PARTS AT OR OVER THE SIZE
+005400* THRESHOLD USE THE HIGHER-PRECISION PI SO THE ROUNDING ON A
+005410* LARGE STEEL DISK DOESN'T VISIBLY THROW OFF THE AREA.  THE
+005420* THRESHOLD IS CARRIED IN BOTH INCHES AND MILLIMETERS SO A METRIC
+005430* PART OF THE SAME PHYSICAL SIZE CROSSES IT AT THE SAME POINT AN
+005440* IMPERIAL ONE DOES.
+005450******************************************************************
+005460 3000-CALCULATE-CIRCLE.
+005470
+005480     IF CS-UNIT-IS-MILLIMETERS
+005490         IF CS-RADIUS >= WS-PI-THRESHOLD-MM
+005500             MOVE WS-PI-PRECISE TO WS-PI-IN-USE
+005510         ELSE
+005520             MOVE WS-PI-STANDARD TO WS-PI-IN-USE
+005530         END-IF
+005540     ELSE
+005550         IF CS-RADIUS >= WS-PI-THRESHOLD-IN
+005560             MOVE WS-PI-PRECISE TO WS-PI-IN-USE
+005570         ELSE
+005580             MOVE WS-PI-STANDARD TO WS-PI-IN-USE
+005590         END-IF
+005600     END-IF.
+005610
+005620     COMPUTE CS-CIRCUMFERENCE = 2 * WS-PI-IN-USE * CS-RADIUS.
+005630     COMPUTE CS-AREA = WS-PI-IN-USE * CS-RADIUS * CS-RADIUS.
+005640
+005650 3000-EXIT.
+005660     EXIT.
+005670
+005680******************************************************************
+005690* 4000-WRITE-DETAIL
+005700* WRITES ONE DETAIL LINE TO CIRCLE-RPT, BREAKING TO A NEW PAGE
+005710* ONCE WS-MAX-REPORT-LINES HAVE BEEN PRINTED ON THE CURRENT ONE.
+005720******************************************************************
+005730 4000-WRITE-DETAIL.
+005740
+005750     IF WS-LINE-COUNT >= WS-MAX-REPORT-LINES
+005760         PERFORM 1300-PRINT-HEADINGS THRU 1300-EXIT
+005770     END-IF.
+005780
+005790     MOVE SPACES TO WS-DETAIL-LINE.
+005800     MOVE CI-PART-NUMBER TO WS-DTL-PART-NUMBER.
+005810     MOVE WS-ENTRY-MODE TO WS-DTL-MODE.
+005820     MOVE CS-UNIT-CODE TO WS-DTL-UNIT.
+005830     MOVE CS-RADIUS TO WS-DTL-RADIUS.
+005840     MOVE CS-CIRCUMFERENCE TO WS-DTL-CIRCUM.
+005850     MOVE CS-AREA TO WS-DTL-AREA.
+005860
+005870     MOVE WS-DETAIL-LINE TO CIRCLE-RPT-LINE.
+005880     WRITE CIRCLE-RPT-LINE.
+005890     ADD 1 TO WS-LINE-COUNT.
+005900
+005910 4000-EXIT.
+005920     EXIT.
+005930
+005940******************************************************************
+005950* 5000-WRITE-MASTER
+005960* APPENDS THE COMPUTED RESULT TO THE CIRCLE-MASTER HISTORY FILE
+005970* SO IT PERSISTS BETWEEN RUNS.
+005980******************************************************************
+005990 5000-WRITE-MASTER.
+006000
+006010     MOVE CIRCLE-STATS TO CIRCLE-MASTER-RECORD.
+006020     WRITE CIRCLE-MASTER-RECORD.
+006030
+006040 5000-EXIT.
+006050     EXIT.
+006060
+006070******************************************************************
+006080* 6000-ACCUMULATE-TOTALS
+006090* ADDS THIS PART'S RESULTS INTO THE RUNNING CONTROL TOTALS.
+006100******************************************************************
+006110 6000-ACCUMULATE-TOTALS.
+006120
+006130     ADD 1 TO WS-RECORD-COUNT.
+006140     ADD CS-CIRCUMFERENCE TO WS-TOTAL-CIRCUM.
+006150     ADD CS-AREA TO WS-TOTAL-AREA.
+006160
+006170 6000-EXIT.
+006180     EXIT.
+006190
+006200******************************************************************
+006210* 7000-WRITE-REJECT
+006220* LOGS THE PART AND BAD VALUE TO CIRCLE-REJECTS AND COUNTS IT,
+006230* WITHOUT RUNNING IT THROUGH THE CALCULATION.
+006240******************************************************************
+006250 7000-WRITE-REJECT.
+006260
+006270     ADD 1 TO WS-RECORD-COUNT.
+006280     ADD 1 TO WS-REJECT-COUNT.
+006290
+006300     MOVE SPACES TO WS-REJECT-LINE.
+006310     MOVE CI-PART-NUMBER TO WS-REJ-PART-NUMBER.
+006320     MOVE CI-ENTRY-VALUE TO WS-REJ-VALUE.
+006330     MOVE WS-REJECT-REASON TO WS-REJ-REASON.
+006340
+006350     MOVE WS-REJECT-LINE TO CIRCLE-REJECT-LINE.
+006360     WRITE CIRCLE-REJECT-LINE.
+006370
+006380 7000-EXIT.
+006390     EXIT.
+006400
+006410******************************************************************
+006420* 7500-CHECKPOINT
+006430* EVERY WS-CHECKPOINT-INTERVAL RECORDS, SAVES HOW FAR WE'VE
+006440* GOTTEN SO A RESTART DOESN'T HAVE TO START OVER AT RECORD ONE.
+006450******************************************************************
+006460 7500-CHECKPOINT.
+006470
+006480     ADD 1 TO WS-SINCE-CHECKPOINT.
+006490     IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+006500         MOVE WS-RECORD-COUNT TO CK-RECORDS-DONE
+006510         MOVE WS-REJECT-COUNT TO CK-REJECTS-DONE
+006520         MOVE WS-TOTAL-CIRCUM TO CK-CIRCUM-DONE
+006530         MOVE WS-TOTAL-AREA TO CK-AREA-DONE
+006540         OPEN OUTPUT CIRCLE-CKPT
+006550         WRITE CIRCLE-CKPT-RECORD
+006560         CLOSE CIRCLE-CKPT
+006570         MOVE ZERO TO WS-SINCE-CHECKPOINT
+006580     END-IF.
+006590
+006600 7500-EXIT.
+006610     EXIT.
+006620
+006630******************************************************************
+006640* 2900-READ-INPUT
+006650* READS THE NEXT CIRCLE-INPUT RECORD AND SETS END-OF-INPUT WHEN
+006660* THE BATCH IS EXHAUSTED.
+006670******************************************************************
+006680 2900-READ-INPUT.
+006690
+006700     READ CIRCLE-INPUT
+006710         AT END
+006720             SET END-OF-INPUT TO TRUE
+006730     END-READ.
+006740
+006750 2900-EXIT.
+006760     EXIT.
+006770
+006780******************************************************************
+006790* 8000-PRINT-CONTROL-TOTALS
+006800* PRINTS THE END-OF-RUN RECORD COUNT AND RUNNING TOTALS SO THE
+006810* OPERATOR CAN BALANCE AGAINST THE SHOP FLOOR'S COUNT SHEET.
+006820******************************************************************
+006830 8000-PRINT-CONTROL-TOTALS.
+006840
+006850     MOVE WS-RECORD-COUNT TO WS-CTL-COUNT.
+006860     MOVE WS-REJECT-COUNT TO WS-CTL-REJECTS.
+006870     MOVE WS-TOTAL-CIRCUM TO WS-CTL-CIRCUM.
+006880     MOVE WS-TOTAL-AREA TO WS-CTL-AREA.
+006890
+006900     MOVE SPACES TO CIRCLE-RPT-LINE.
+006910     WRITE CIRCLE-RPT-LINE.
+006920     MOVE WS-CTL-HDG TO CIRCLE-RPT-LINE.
+006930     WRITE CIRCLE-RPT-LINE.
+006940     MOVE WS-CTL-COUNT-LINE TO CIRCLE-RPT-LINE.
+006950     WRITE CIRCLE-RPT-LINE.
+006960     MOVE WS-CTL-REJECT-LINE TO CIRCLE-RPT-LINE.
+006970     WRITE CIRCLE-RPT-LINE.
+006980     MOVE WS-CTL-CIRCUM-LINE TO CIRCLE-RPT-LINE.
+006990     WRITE CIRCLE-RPT-LINE.
+007000     MOVE WS-CTL-AREA-LINE TO CIRCLE-RPT-LINE.
+007010     WRITE CIRCLE-RPT-LINE.
+007020
+007030     DISPLAY "RECORDS PROCESSED: " WS-CTL-COUNT.
+007040     DISPLAY "RECORDS REJECTED:  " WS-CTL-REJECTS.
+007050
+007060 8000-EXIT.
+007070     EXIT.
+007080
+007090******************************************************************
+007100* 9000-TERMINATE
+007110* CLOSES ALL FILES AND RESETS THE CHECKPOINT TO ZERO SO THE
+007120* NEXT FULL RUN STARTS CLEAN.
+007130******************************************************************
+007140 9000-TERMINATE.
+007150
+007160     MOVE ZERO TO CK-RECORDS-DONE.
+007170     MOVE ZERO TO CK-REJECTS-DONE.
+007180     MOVE ZERO TO CK-CIRCUM-DONE.
+007190     MOVE ZERO TO CK-AREA-DONE.
+007200     OPEN OUTPUT CIRCLE-CKPT.
+007210     WRITE CIRCLE-CKPT-RECORD.
+007220     CLOSE CIRCLE-CKPT.
+007230
+007240     CLOSE CIRCLE-INPUT
+007250           CIRCLE-RPT
+007260           CIRCLE-REJECTS
+007270           CIRCLE-MASTER.
+007280
+007290     IF PARTMSTR-IS-OPEN
+007300         CLOSE PARTS-MASTER
+007310     END-IF.
+007320
+007330 9000-EXIT.
+007340     EXIT.
+007350
+007360 END PROGRAM CHALLENGE.
